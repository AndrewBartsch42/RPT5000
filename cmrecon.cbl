@@ -0,0 +1,250 @@
+       IDENTIFICATION DIVISION.                                         00010001
+                                                                        00020001
+       PROGRAM-ID. CMRECON.                                             00030001
+                                                                        00040001
+       ENVIRONMENT DIVISION.                                            00050001
+                                                                        00060001
+       INPUT-OUTPUT SECTION.                                            00070001
+                                                                        00080001
+       FILE-CONTROL.                                                    00090001
+           SELECT CUSTMAST ASSIGN TO CUSTMAST.                          00100001
+           SELECT SALESTXN ASSIGN TO SALESTXN.                          00110001
+           SELECT VAREXCPT ASSIGN TO CMRECON.                           00120001
+                                                                        00130001
+       DATA DIVISION.                                                   00140001
+                                                                        00150001
+       FILE SECTION.                                                    00160001
+                                                                        00170001
+       FD  CUSTMAST                                                     00180001
+           RECORDING MODE IS F                                          00190001
+           LABEL RECORDS ARE STANDARD                                   00200001
+           RECORD CONTAINS 130 CHARACTERS                               00210001
+           BLOCK CONTAINS 130 CHARACTERS.                               00220001
+       01  CUSTOMER-MASTER-RECORD.                                      00230001
+           05  CM-BRANCH-NUMBER        PIC 9(2).                        00240001
+           05  CM-SALESREP-NUMBER      PIC 9(2).                        00250001
+           05  CM-CUSTOMER-NUMBER      PIC 9(5).                        00260001
+           05  CM-CUSTOMER-NAME        PIC X(20).                       00270001
+           05  CM-SALES-THIS-YTD       PIC S9(5)V9(2).                  00280001
+           05  CM-SALES-LAST-YTD       PIC S9(5)V9(2).                  00290001
+                                                                        00300001
+       FD  SALESTXN                                                     00310001
+           RECORDING MODE IS F                                          00320001
+           LABEL RECORDS ARE STANDARD                                   00330001
+           RECORD CONTAINS 23 CHARACTERS                                00340001
+           BLOCK CONTAINS 23 CHARACTERS.                                00350001
+       01  SALES-TRANSACTION-RECORD.                                    00360001
+           05  TD-BRANCH-NUMBER        PIC 9(2).                        00370001
+           05  TD-SALESREP-NUMBER      PIC 9(2).                        00380001
+           05  TD-CUSTOMER-NUMBER      PIC 9(5).                        00390001
+           05  TD-INVOICE-NUMBER       PIC 9(7).                        00400001
+           05  TD-INVOICE-AMOUNT       PIC S9(5)V9(2).                  00410001
+                                                                        00420001
+       FD  VAREXCPT                                                     00430001
+           RECORDING MODE IS F                                          00440001
+           LABEL RECORDS ARE STANDARD                                   00450001
+           RECORD CONTAINS 130 CHARACTERS                               00460001
+           BLOCK CONTAINS 130 CHARACTERS.                               00470001
+       01  PRINT-AREA      PIC X(130).                                  00480001
+                                                                        00490001
+       WORKING-STORAGE SECTION.                                         00500001
+                                                                        00510001
+       01 CALCULATED-FIELDS.                                            00520001
+          05 VARIANCE-AMOUNT           PIC S9(6)V99.                    00530001
+                                                                        00540001
+       01  SWITCHES.                                                    00550001
+           05  CUSTMAST-EOF-SWITCH     PIC X    VALUE "N".              00560001
+               88  CUSTMAST-EOF                 VALUE "Y".              00570001
+           05  SALESTXN-EOF-SWITCH     PIC X    VALUE "N".              00580001
+               88  SALESTXN-EOF                 VALUE "Y".              00590001
+                                                                        00600001
+       01  PRINT-FIELDS.                                                00610001
+           05  PAGE-COUNT      PIC S9(3)   VALUE ZERO.                  00620001
+           05  LINES-ON-PAGE   PIC S9(3)   VALUE +55.                   00630001
+           05  LINE-COUNT      PIC S9(3)   VALUE +99.                   00640001
+                                                                        00650001
+       01  RECONCILIATION-TOTALS.                                       00660001
+           05  DETAIL-SUM-THIS-CUSTOMER PIC S9(6)V99  VALUE ZERO.       00670001
+           05  CUSTOMERS-CHECKED-COUNT  PIC 9(7)      VALUE ZERO.       00680001
+           05  VARIANCE-COUNT           PIC 9(7)      VALUE ZERO.       00690001
+                                                                        00700001
+       01  CURRENT-DATE-AND-TIME.                                       00710001
+           05  CD-YEAR         PIC 9999.                                00720001
+           05  CD-MONTH        PIC 99.                                  00730001
+           05  CD-DAY          PIC 99.                                  00740001
+           05  CD-HOURS        PIC 99.                                  00750001
+           05  CD-MINUTES      PIC 99.                                  00760001
+           05  FILLER          PIC X(9).                                00770001
+                                                                        00780001
+       01  HEADING-LINE-1.                                              00790001
+           05  FILLER          PIC X(7)    VALUE "DATE:  ".             00800001
+           05  HL1-MONTH       PIC 9(2).                                00810001
+           05  FILLER          PIC X(1)    VALUE "/".                   00820001
+           05  HL1-DAY         PIC 9(2).                                00830001
+           05  FILLER          PIC X(1)    VALUE "/".                   00840001
+           05  HL1-YEAR        PIC 9(4).                                00850001
+           05  FILLER          PIC X(10)   VALUE SPACE.                 00860001
+           05  FILLER          PIC X(20)   VALUE "YTD SALES VARIANCE  ".00870001
+           05  FILLER          PIC X(10)   VALUE "EXCEPTION ".          00880001
+           05  FILLER          PIC X(14)   VALUE "REPORT        ".      00890001
+           05  FILLER          PIC X(8)    VALUE "  PAGE: ".            00900001
+           05  HL1-PAGE-NUMBER PIC ZZZ9.                                00910001
+           05  FILLER          PIC X(19)   VALUE SPACE.                 00920001
+                                                                        00930001
+       01  HEADING-LINE-2.                                              00940001
+           05  FILLER      PIC X(13)   VALUE "BRANCH SALES ".           00950001
+           05  FILLER      PIC X(4)    VALUE "CUST".                    00960001
+           05  FILLER      PIC X(28)   VALUE SPACE.                     00970001
+           05  FILLER      PIC X(12)   VALUE "DETAIL TOTAL".            00980001
+           05  FILLER      PIC X(5)    VALUE SPACE.                     00990001
+           05  FILLER      PIC X(12)   VALUE "MASTER  YTD ".            01000001
+           05  FILLER      PIC X(5)    VALUE SPACE.                     01010001
+           05  FILLER      PIC X(8)    VALUE "VARIANCE".                01020001
+           05  FILLER      PIC X(43)   VALUE SPACE.                     01030001
+                                                                        01040001
+       01  HEADING-LINE-3.                                              01050001
+           05  FILLER      PIC X(13)   VALUE " NUM    REP  ".           01060001
+           05  FILLER      PIC X(20)   VALUE "NUM    CUSTOMER NAME".    01070001
+           05  FILLER      PIC X(17)   VALUE SPACE.                     01080001
+           05  FILLER      PIC X(12)   VALUE "     AMOUNT ".            01090001
+           05  FILLER      PIC X(5)    VALUE SPACE.                     01100001
+           05  FILLER      PIC X(12)   VALUE "     AMOUNT ".            01110001
+           05  FILLER      PIC X(5)    VALUE SPACE.                     01120001
+           05  FILLER      PIC X(8)    VALUE "  AMOUNT".                01130001
+           05  FILLER      PIC X(38)   VALUE SPACE.                     01140001
+                                                                        01150001
+       01  VARIANCE-LINE.                                               01160001
+           05  FILLER              PIC X(2)     VALUE SPACE.            01170001
+           05  VL-BRANCH-NUMBER    PIC X(2).                            01180001
+           05  FILLER              PIC X(4)     VALUE SPACE.            01190001
+           05  VL-SALESREP-NUMBER  PIC X(2).                            01200001
+           05  FILLER              PIC X(3)     VALUE SPACE.            01210001
+           05  VL-CUSTOMER-NUMBER  PIC 9(5).                            01220001
+           05  FILLER              PIC X(3)     VALUE SPACE.            01230001
+           05  VL-CUSTOMER-NAME    PIC X(20).                           01240001
+           05  FILLER              PIC X(3)     VALUE SPACE.            01250001
+           05  VL-DETAIL-TOTAL     PIC ZZ,ZZ9.99-.                      01260001
+           05  FILLER              PIC X(4)     VALUE SPACE.            01270001
+           05  VL-MASTER-YTD       PIC ZZ,ZZ9.99-.                      01280001
+           05  FILLER              PIC X(4)     VALUE SPACE.            01290001
+           05  VL-VARIANCE-AMOUNT  PIC ZZ,ZZ9.99-.                      01300001
+           05  FILLER              PIC X(40)    VALUE SPACE.            01310001
+                                                                        01320001
+       01  SUMMARY-LINE.                                                01330001
+           05  FILLER              PIC X(2)     VALUE SPACE.            01340001
+           05  FILLER              PIC X(10)    VALUE "CUSTOMERS ".     01350001
+           05  FILLER              PIC X(13)    VALUE "CHECKED....: ".  01360001
+           05  SL-CUSTOMERS-CHECKED PIC ZZZ,ZZ9.                        01370001
+           05  FILLER              PIC X(90)    VALUE SPACE.            01380001
+                                                                        01390001
+       01  VARIANCE-COUNT-LINE.                                         01400001
+           05  FILLER              PIC X(2)     VALUE SPACE.            01410001
+           05  FILLER              PIC X(10)    VALUE "VARIANCES ".     01420001
+           05  FILLER              PIC X(13)    VALUE "FOUND......: ".  01430001
+           05  VCL-VARIANCE-COUNT  PIC ZZZ,ZZ9.                         01440001
+           05  FILLER              PIC X(90)    VALUE SPACE.            01450001
+                                                                        01460001
+       PROCEDURE DIVISION.                                              01470001
+                                                                        01480001
+       000-RECONCILE-SALES-TRANSACTIONS.                                01490001
+                                                                        01500001
+           OPEN INPUT  CUSTMAST                                         01510001
+                       SALESTXN                                         01520001
+                OUTPUT VAREXCPT.                                        01530001
+           PERFORM 100-FORMAT-REPORT-HEADING.                           01540001
+           PERFORM 210-READ-CUSTOMER-RECORD.                            01550001
+           PERFORM 220-READ-TRANSACTION-RECORD.                         01560001
+           PERFORM 300-RECONCILE-ONE-CUSTOMER                           01570001
+               UNTIL CUSTMAST-EOF.                                      01580001
+           PERFORM 600-PRINT-SUMMARY-LINES.                             01590001
+           CLOSE CUSTMAST                                               01600001
+                 SALESTXN                                               01610001
+                 VAREXCPT.                                              01620001
+           STOP RUN.                                                    01630001
+                                                                        01640001
+       100-FORMAT-REPORT-HEADING.                                       01650001
+                                                                        01660001
+           MOVE FUNCTION CURRENT-DATE TO CURRENT-DATE-AND-TIME.         01670001
+           MOVE CD-MONTH   TO HL1-MONTH.                                01680001
+           MOVE CD-DAY     TO HL1-DAY.                                  01690001
+           MOVE CD-YEAR    TO HL1-YEAR.                                 01700001
+                                                                        01710001
+       210-READ-CUSTOMER-RECORD.                                        01720001
+                                                                        01730001
+           READ CUSTMAST                                                01740001
+               AT END                                                   01750001
+                   MOVE "Y" TO CUSTMAST-EOF-SWITCH                      01760001
+           END-READ.                                                    01770001
+                                                                        01780001
+       220-READ-TRANSACTION-RECORD.                                     01790001
+                                                                        01800001
+           READ SALESTXN                                                01810001
+               AT END                                                   01820001
+                   MOVE "Y" TO SALESTXN-EOF-SWITCH                      01830001
+           END-READ.                                                    01840001
+                                                                        01850001
+       300-RECONCILE-ONE-CUSTOMER.                                      01860001
+                                                                        01870001
+           MOVE ZERO TO DETAIL-SUM-THIS-CUSTOMER.                       01880001
+           PERFORM 310-ACCUMULATE-CUSTOMER-TRANSACTIONS                 01890001
+               UNTIL SALESTXN-EOF                                       01900001
+               OR TD-BRANCH-NUMBER   NOT = CM-BRANCH-NUMBER             01910001
+               OR TD-SALESREP-NUMBER NOT = CM-SALESREP-NUMBER           01920001
+               OR TD-CUSTOMER-NUMBER NOT = CM-CUSTOMER-NUMBER.          01930001
+           PERFORM 320-COMPARE-CUSTOMER-TOTALS.                         01940001
+           PERFORM 210-READ-CUSTOMER-RECORD.                            01950001
+                                                                        01960001
+       310-ACCUMULATE-CUSTOMER-TRANSACTIONS.                            01970001
+                                                                        01980001
+           ADD TD-INVOICE-AMOUNT TO DETAIL-SUM-THIS-CUSTOMER.           01990001
+           PERFORM 220-READ-TRANSACTION-RECORD.                         02000001
+                                                                        02010001
+       320-COMPARE-CUSTOMER-TOTALS.                                     02020001
+                                                                        02030001
+           ADD 1 TO CUSTOMERS-CHECKED-COUNT.                            02040001
+           IF DETAIL-SUM-THIS-CUSTOMER NOT = CM-SALES-THIS-YTD          02050001
+               COMPUTE VARIANCE-AMOUNT =                                02060001
+                   CM-SALES-THIS-YTD - DETAIL-SUM-THIS-CUSTOMER         02070001
+               ADD 1 TO VARIANCE-COUNT                                  02080001
+               PERFORM 400-PRINT-VARIANCE-LINE                          02090001
+           END-IF.                                                      02100001
+                                                                        02110001
+       400-PRINT-VARIANCE-LINE.                                         02120001
+                                                                        02130001
+           IF LINE-COUNT > LINES-ON-PAGE                                02140001
+               PERFORM 410-PRINT-HEADING-LINES.                         02150001
+           MOVE CM-BRANCH-NUMBER    TO VL-BRANCH-NUMBER.                02160001
+           MOVE CM-SALESREP-NUMBER  TO VL-SALESREP-NUMBER.              02170001
+           MOVE CM-CUSTOMER-NUMBER  TO VL-CUSTOMER-NUMBER.              02180001
+           MOVE CM-CUSTOMER-NAME    TO VL-CUSTOMER-NAME.                02190001
+           MOVE DETAIL-SUM-THIS-CUSTOMER TO VL-DETAIL-TOTAL.            02200001
+           MOVE CM-SALES-THIS-YTD   TO VL-MASTER-YTD.                   02210001
+           MOVE VARIANCE-AMOUNT     TO VL-VARIANCE-AMOUNT.              02220001
+           MOVE VARIANCE-LINE TO PRINT-AREA.                            02230001
+           PERFORM 450-WRITE-REPORT-LINE.                               02240001
+                                                                        02250001
+       410-PRINT-HEADING-LINES.                                         02260001
+                                                                        02270001
+           ADD 1 TO PAGE-COUNT.                                         02280001
+           MOVE PAGE-COUNT TO HL1-PAGE-NUMBER.                          02290001
+           MOVE HEADING-LINE-1 TO PRINT-AREA.                           02300001
+           PERFORM 450-WRITE-REPORT-LINE.                               02310001
+           MOVE HEADING-LINE-2 TO PRINT-AREA.                           02320001
+           PERFORM 450-WRITE-REPORT-LINE.                               02330001
+           MOVE HEADING-LINE-3 TO PRINT-AREA.                           02340001
+           PERFORM 450-WRITE-REPORT-LINE.                               02350001
+           MOVE ZERO TO LINE-COUNT.                                     02360001
+                                                                        02370001
+       450-WRITE-REPORT-LINE.                                           02380001
+                                                                        02390001
+           WRITE PRINT-AREA.                                            02400001
+           ADD 1 TO LINE-COUNT.                                         02410001
+                                                                        02420001
+       600-PRINT-SUMMARY-LINES.                                         02430001
+                                                                        02440001
+           MOVE CUSTOMERS-CHECKED-COUNT TO SL-CUSTOMERS-CHECKED.        02450001
+           MOVE SUMMARY-LINE TO PRINT-AREA.                             02460001
+           PERFORM 450-WRITE-REPORT-LINE.                               02470001
+           MOVE VARIANCE-COUNT TO VCL-VARIANCE-COUNT.                   02480001
+           MOVE VARIANCE-COUNT-LINE TO PRINT-AREA.                      02490001
+           PERFORM 450-WRITE-REPORT-LINE.                               02500001
