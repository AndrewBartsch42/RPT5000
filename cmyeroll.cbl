@@ -0,0 +1,72 @@
+       IDENTIFICATION DIVISION.                                         00010001
+                                                                        00020001
+       PROGRAM-ID. CMYEROLL.                                            00030001
+                                                                        00040001
+       ENVIRONMENT DIVISION.                                            00050001
+                                                                        00060001
+       INPUT-OUTPUT SECTION.                                            00070001
+                                                                        00080001
+       FILE-CONTROL.                                                    00090001
+           SELECT CUSTMAST ASSIGN TO CUSTMAST.                          00100001
+                                                                        00110001
+       DATA DIVISION.                                                   00120001
+                                                                        00130001
+       FILE SECTION.                                                    00140001
+                                                                        00150001
+       FD  CUSTMAST                                                     00160001
+           RECORDING MODE IS F                                          00170001
+           LABEL RECORDS ARE STANDARD                                   00180001
+           RECORD CONTAINS 130 CHARACTERS                               00190001
+           BLOCK CONTAINS 130 CHARACTERS.                               00200001
+       01  CUSTOMER-MASTER-RECORD.                                      00210001
+           05  CM-BRANCH-NUMBER        PIC 9(2).                        00220001
+           05  CM-SALESREP-NUMBER      PIC 9(2).                        00230001
+           05  CM-CUSTOMER-NUMBER      PIC 9(5).                        00240001
+           05  CM-CUSTOMER-NAME        PIC X(20).                       00250001
+           05  CM-SALES-THIS-YTD       PIC S9(5)V9(2).                  00260001
+           05  CM-SALES-LAST-YTD       PIC S9(5)V9(2).                  00270001
+                                                                        00280001
+       WORKING-STORAGE SECTION.                                         00290001
+                                                                        00300001
+       01  SWITCHES.                                                    00310001
+           05  CUSTMAST-EOF-SWITCH     PIC X    VALUE "N".              00320001
+               88  CUSTMAST-EOF                 VALUE "Y".              00330001
+                                                                        00340001
+       01  ROLLOVER-COUNTS.                                             00350001
+           05  RECORDS-READ-COUNT      PIC 9(7) VALUE ZERO.             00360001
+           05  RECORDS-ROLLED-COUNT    PIC 9(7) VALUE ZERO.             00370001
+                                                                        00380001
+       PROCEDURE DIVISION.                                              00390001
+                                                                        00400001
+       000-ROLLOVER-CUSTOMER-MASTER.                                    00410001
+                                                                        00420001
+           OPEN I-O CUSTMAST.                                           00430001
+           PERFORM 100-ROLLOVER-CUSTOMER-RECORDS                        00440001
+               UNTIL CUSTMAST-EOF.                                      00450001
+           CLOSE CUSTMAST.                                              00460001
+           DISPLAY "CMYEROLL: YEAR-END ROLLOVER COMPLETE".              00470001
+           DISPLAY "CMYEROLL: RECORDS READ   = " RECORDS-READ-COUNT.    00480001
+           DISPLAY "CMYEROLL: RECORDS ROLLED = " RECORDS-ROLLED-COUNT.  00490001
+           STOP RUN.                                                    00500001
+                                                                        00510001
+       100-ROLLOVER-CUSTOMER-RECORDS.                                   00520001
+                                                                        00530001
+           PERFORM 110-READ-CUSTOMER-RECORD.                            00540001
+           IF NOT CUSTMAST-EOF                                          00550001
+               PERFORM 120-ROLL-CUSTOMER-YTD-AMOUNTS.                   00560001
+                                                                        00570001
+       110-READ-CUSTOMER-RECORD.                                        00580001
+                                                                        00590001
+           READ CUSTMAST                                                00600001
+               AT END                                                   00610001
+                   MOVE "Y" TO CUSTMAST-EOF-SWITCH                      00620001
+               NOT AT END                                               00630001
+                   ADD 1 TO RECORDS-READ-COUNT                          00640001
+           END-READ.                                                    00650001
+                                                                        00660001
+       120-ROLL-CUSTOMER-YTD-AMOUNTS.                                   00670001
+                                                                        00680001
+           MOVE CM-SALES-THIS-YTD TO CM-SALES-LAST-YTD.                 00690001
+           MOVE ZERO TO CM-SALES-THIS-YTD.                              00700001
+           REWRITE CUSTOMER-MASTER-RECORD.                              00710001
+           ADD 1 TO RECORDS-ROLLED-COUNT.                               00720001
