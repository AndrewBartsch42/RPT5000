@@ -7,8 +7,25 @@
        INPUT-OUTPUT SECTION.                                            00070001
                                                                         00080001
        FILE-CONTROL.                                                    00090001
-           SELECT CUSTMAST ASSIGN TO CUSTMAST.                          00100001
-           SELECT SALESRPT ASSIGN TO RPOT5000.                          00110001
+           SELECT CUSTMAST ASSIGN TO CUSTMAST                           00100001
+               ORGANIZATION IS INDEXED                                  00100101
+               ACCESS MODE IS DYNAMIC                                   00100201
+               RECORD KEY IS CM-CUSTOMER-KEY                            00100301
+               FILE STATUS IS CUSTMAST-STATUS-CODE.                     00100401
+           SELECT SALESRPT ASSIGN TO RPOT5000                           00110001
+               FILE STATUS IS SALESRPT-STATUS-CODE.                     00110101
+           SELECT CKPTFILE ASSIGN TO CKPTFILE                           00111001
+               FILE STATUS IS CKPTFILE-STATUS-CODE.                     00112001
+           SELECT SALESCSV ASSIGN TO SALESCSV                           00113001
+               FILE STATUS IS SALESCSV-STATUS-CODE.                     00113101
+           SELECT RUNPARM ASSIGN TO RUNPARM                             00114001
+               FILE STATUS IS RUNPARM-STATUS-CODE.                      00115001
+           SELECT SALESREPMAST ASSIGN TO SALESREPMAST                   00116001
+               FILE STATUS IS SALESREPMAST-STATUS-CODE.                 00117001
+           SELECT GLEXTRACT ASSIGN TO GLEXTRACT                         00118001
+               FILE STATUS IS GLEXTRACT-STATUS-CODE.                    00118051
+           SELECT CONTROLRPT ASSIGN TO CONTROLRPT                       00118101
+               FILE STATUS IS CONTROLRPT-STATUS-CODE.                   00118151
                                                                         00120001
        DATA DIVISION.                                                   00130001
                                                                         00140001
@@ -20,12 +37,14 @@
            RECORD CONTAINS 130 CHARACTERS                               00200001
            BLOCK CONTAINS 130 CHARACTERS.                               00210001
        01  CUSTOMER-MASTER-RECORD.                                      00220001
-           05  CM-BRANCH-NUMBER        PIC 9(2).                        00230001
-           05  CM-SALESREP-NUMBER      PIC 9(2).                        00240001
-           05  CM-CUSTOMER-NUMBER      PIC 9(5).                        00250001
+           05  CM-CUSTOMER-KEY.                                         00225001
+               10  CM-BRANCH-NUMBER        PIC 9(2).                    00230001
+               10  CM-SALESREP-NUMBER      PIC 9(2).                    00240001
+               10  CM-CUSTOMER-NUMBER      PIC 9(5).                    00250001
            05  CM-CUSTOMER-NAME        PIC X(20).                       00260001
            05  CM-SALES-THIS-YTD       PIC S9(5)V9(2).                  00270001
            05  CM-SALES-LAST-YTD       PIC S9(5)V9(2).                  00280001
+           05  CM-SALES-PRIOR-YTD      PIC S9(5)V9(2).                  00281001
                                                                         00290001
        FD  SALESRPT                                                     00300001
            RECORDING MODE IS F                                          00310001
@@ -34,21 +53,131 @@
            BLOCK CONTAINS 130 CHARACTERS.                               00340001
        01  PRINT-AREA      PIC X(130).                                  00350001
                                                                         00360001
+       FD  CKPTFILE                                                     00361001
+           RECORDING MODE IS F                                          00362001
+           LABEL RECORDS ARE STANDARD                                   00363001
+           RECORD CONTAINS 117 CHARACTERS                               00364001
+           BLOCK CONTAINS 117 CHARACTERS.                               00365001
+       01  CHECKPOINT-FILE-RECORD.                                      00366001
+           05  CKPT-BRANCH-NUMBER            PIC 9(2).                  00367001
+           05  CKPT-SALESREP-NUMBER          PIC 9(2).                  00368001
+           05  CKPT-CUSTOMER-NUMBER          PIC 9(5).                  00369001
+           05  CKPT-OLD-BRANCH-NUMBER        PIC 99.                    00369101
+           05  CKPT-OLD-SALESREP-NUMBER      PIC 99.                    00369201
+           05  CKPT-PAGE-COUNT                PIC S9(3).                00369301
+           05  CKPT-LINE-COUNT                PIC S9(3).                00369401
+           05  CKPT-SALESREP-TOTAL-THIS-YTD  PIC S9(6)V99.              00369501
+           05  CKPT-SALESREP-TOTAL-LAST-YTD  PIC S9(6)V99.              00369601
+           05  CKPT-SALESREP-TOTAL-PRIOR-YTD PIC S9(6)V99.              00369651
+           05  CKPT-BRANCH-TOTAL-THIS-YTD    PIC S9(6)V99.              00369701
+           05  CKPT-BRANCH-TOTAL-LAST-YTD    PIC S9(6)V99.              00369801
+           05  CKPT-BRANCH-TOTAL-PRIOR-YTD   PIC S9(6)V99.              00369851
+           05  CKPT-GRAND-TOTAL-THIS-YTD     PIC S9(7)V99.              00369901
+           05  CKPT-GRAND-TOTAL-LAST-YTD     PIC S9(7)V99.              00369951
+           05  CKPT-GRAND-TOTAL-PRIOR-YTD    PIC S9(7)V99.              00369955
+           05  CKPT-CUSTMAST-RECORD-COUNT    PIC 9(7).                  00369961
+           05  CKPT-SALESRPT-LINE-COUNT      PIC 9(7).                  00369962
+           05  CKPT-SALES-HASH-TOTAL         PIC S9(7)V99.              00369963
+                                                                        00369971
+       FD  SALESCSV                                                     00369972
+           RECORDING MODE IS F                                          00369973
+           LABEL RECORDS ARE STANDARD                                   00369974
+           RECORD CONTAINS 110 CHARACTERS                               00369975
+           BLOCK CONTAINS 110 CHARACTERS.                               00369976
+       01  CSV-PRINT-AREA      PIC X(110).                              00369977
+                                                                        00369978
+       FD  RUNPARM                                                      00369979
+           RECORDING MODE IS F                                          00369980
+           LABEL RECORDS ARE STANDARD                                   00369981
+           RECORD CONTAINS 20 CHARACTERS                                00369982
+           BLOCK CONTAINS 20 CHARACTERS.                                00369983
+       01  RUN-PARM-RECORD.                                             00369984
+           05  RP-REPORT-MODE      PIC X(1).                            00369985
+               88  RP-EXCEPTION-MODE        VALUE "E".                  00369986
+               88  RP-LOOKUP-MODE            VALUE "L".                 00369986
+           05  RP-BRANCH-FILTER    PIC 9(2).                            00369987
+           05  RP-DOWN-THRESHOLD   PIC S999V9.                          00369988
+           05  RP-UP-THRESHOLD     PIC S999V9.                          00369989
+           05  RP-LOOKUP-BRANCH    PIC 9(2).                            00369991
+           05  RP-LOOKUP-SALESREP  PIC 9(2).                            00369992
+           05  RP-LOOKUP-CUSTOMER  PIC 9(5).                            00369993
+                                                                        00369991
+       FD  SALESREPMAST                                                 00369992
+           RECORDING MODE IS F                                          00369993
+           LABEL RECORDS ARE STANDARD                                   00369994
+           RECORD CONTAINS 22 CHARACTERS                                00369995
+           BLOCK CONTAINS 22 CHARACTERS.                                00369996
+       01  SALESREP-MASTER-RECORD.                                      00369997
+           05  SRM-SALESREP-NUMBER PIC 9(2).                            00369998
+           05  SRM-SALESREP-NAME   PIC X(20).                           00369999
+                                                                        00370000
+       FD  GLEXTRACT                                                    00370001
+           RECORDING MODE IS F                                          00370002
+           LABEL RECORDS ARE STANDARD                                   00370003
+           RECORD CONTAINS 35 CHARACTERS                                00370004
+           BLOCK CONTAINS 35 CHARACTERS.                                00370005
+       01  GL-EXTRACT-RECORD.                                           00370006
+           05  GLX-RECORD-TYPE       PIC X(6).                          00370007
+           05  GLX-BRANCH-NUMBER     PIC 9(2).                          00370008
+           05  GLX-SALES-THIS-YTD    PIC S9(7)V99.                      00370009
+           05  GLX-SALES-LAST-YTD    PIC S9(7)V99.                      00370010
+           05  GLX-CHANGE-AMOUNT     PIC S9(7)V99.                      00370011
+                                                                        00370012
+       FD  CONTROLRPT                                                   00370013
+           RECORDING MODE IS F                                          00370014
+           LABEL RECORDS ARE STANDARD                                   00370015
+           RECORD CONTAINS 23 CHARACTERS                                00370016
+           BLOCK CONTAINS 23 CHARACTERS.                                00370017
+       01  CONTROL-REPORT-RECORD.                                       00370018
+           05  CTLR-CUSTMAST-RECORD-COUNT PIC 9(7).                     00370019
+           05  CTLR-SALESRPT-LINE-COUNT   PIC 9(7).                     00370020
+           05  CTLR-SALES-HASH-TOTAL      PIC S9(7)V99.                 00370021
+                                                                        00370022
        WORKING-STORAGE SECTION.                                         00370001
                                                                         00380001
                                                                         00390001
        01 CALCULATED-FIELDS.                                            00400001
           05 CHANGE-AMOUNT             PIC S9(5)V99.                    00410001
+          05 CHANGE-PERCENT            PIC S999V9.                      00411001
        01  SWITCHES.                                                    00420001
            05  CUSTMAST-EOF-SWITCH     PIC X    VALUE "N".              00430001
                88  CUSTMAST-EOF                 VALUE "Y".              00440004
            05  FIRST-RECORD-SWITCH     PIC X    VALUE "Y".              00450001
                88  FIRST-RECORD                 VALUE "Y".              00460004
+           05  RESTART-MODE-SWITCH     PIC X    VALUE "N".              00461001
+               88  RESTART-MODE                 VALUE "Y".              00462001
+           05  CHECKPOINT-EXISTS-SWITCH PIC X   VALUE "N".              00463001
+               88  CHECKPOINT-EXISTS            VALUE "Y".              00464001
+           05  SEQUENCE-CHECK-FIRST-SWITCH PIC X VALUE "Y".             00464101
+               88  SEQUENCE-CHECK-FIRST         VALUE "Y".              00464201
+           05  SALESREPMAST-EOF-SWITCH PIC X    VALUE "N".              00464301
+               88  SALESREPMAST-EOF              VALUE "Y".             00464401
+           05  ANY-RECORDS-PROCESSED-SWITCH PIC X VALUE "N".            00464500
+               88  ANY-RECORDS-PROCESSED         VALUE "Y".             00464600
+           05  LOOKUP-CUSTOMER-FOUND-SWITCH PIC X VALUE "N".            00464700
+               88  LOOKUP-CUSTOMER-FOUND         VALUE "Y".             00464800
                                                                         00470001
        01  CONTROL-FIELDS.                                              00480001
            05  OLD-SALESREP-NUMBER     PIC 99.                          00490001
            05  OLD-BRANCH-NUMBER       PIC 99.                          00500001
+           05  PREV-BRANCH-NUMBER      PIC 99    VALUE ZERO.            00500101
+           05  PREV-SALESREP-NUMBER    PIC 99    VALUE ZERO.            00500201
+           05  PREV-CUSTOMER-NUMBER    PIC 9(5)  VALUE ZERO.            00500301
+           05  PREV-SALESREPMAST-NUMBER PIC 99   VALUE ZERO.            00500401
                                                                         00510001
+
+       01  SALESREP-TABLE.                                              00510101
+           05  SALESREP-TABLE-COUNT   PIC 9(2)  VALUE ZERO.             00510201
+           05  SALESREP-TABLE-ENTRY OCCURS 99 TIMES                     00510301
+                   ASCENDING KEY IS STE-SALESREP-NUMBER                 00510401
+                   INDEXED BY STE-INDEX.                                00510501
+               10  STE-SALESREP-NUMBER PIC 9(2).                        00510601
+               10  STE-SALESREP-NAME   PIC X(20).                       00510701
+                                                                        00510801
+
+       01  SALESREP-LOOKUP-FIELDS.                                      00510901
+           05  LOOKUP-SALESREP-NUMBER PIC 9(2).                         00511001
+           05  LOOKUP-SALESREP-NAME   PIC X(20).                        00511101
        01  PRINT-FIELDS.                                                00520001
            05  PAGE-COUNT      PIC S9(3)   VALUE ZERO.                  00530001
            05  LINES-ON-PAGE   PIC S9(3)   VALUE +55.                   00540001
@@ -58,11 +187,55 @@
        01  TOTAL-FIELDS.                                                00580001
            05  SALESREP-TOTAL-THIS-YTD PIC S9(6)V99  VALUE ZERO.        00590001
            05  SALESREP-TOTAL-LAST-YTD PIC S9(6)V99  VALUE ZERO.        00600001
+           05  SALESREP-TOTAL-PRIOR-YTD PIC S9(6)V99 VALUE ZERO.        00605001
            05  BRANCH-TOTAL-THIS-YTD  PIC S9(6)V99   VALUE ZERO.        00610001
            05  BRANCH-TOTAL-LAST-YTD  PIC S9(6)V99   VALUE ZERO.        00620001
+           05  BRANCH-TOTAL-PRIOR-YTD PIC S9(6)V99   VALUE ZERO.        00625001
            05  GRAND-TOTAL-THIS-YTD   PIC S9(7)V99   VALUE ZERO.        00630001
            05  GRAND-TOTAL-LAST-YTD   PIC S9(7)V99   VALUE ZERO.        00640001
+           05  GRAND-TOTAL-PRIOR-YTD  PIC S9(7)V99   VALUE ZERO.        00645001
                                                                         00650001
+       01  RUN-CONTROL-TOTALS.                                          00650101
+           05  CTL-CUSTMAST-RECORD-COUNT PIC 9(7)   VALUE ZERO.         00650201
+           05  CTL-SALESRPT-LINE-COUNT   PIC 9(7)   VALUE ZERO.         00650301
+           05  CTL-SALES-HASH-TOTAL      PIC S9(7)V99 VALUE ZERO.       00650401
+                                                                        00650501
+       01  CHECKPOINT-CONTROL-FIELDS.                                   00651001
+           05  CHECKPOINT-FREQUENCY    PIC 9(4)  VALUE 500.             00652001
+           05  LINES-SINCE-CHECKPOINT  PIC 9(4)  VALUE ZERO.            00653001
+           05  CKPTFILE-STATUS-CODE    PIC X(2).                        00654001
+           05  RUNPARM-STATUS-CODE     PIC X(2).                        00654101
+           05  SALESREPMAST-STATUS-CODE PIC X(2).                       00654201
+           05  CUSTMAST-STATUS-CODE   PIC X(2).                         00654211
+           05  SALESRPT-STATUS-CODE   PIC X(2).                         00654221
+           05  SALESCSV-STATUS-CODE   PIC X(2).                         00654231
+           05  GLEXTRACT-STATUS-CODE  PIC X(2).                         00654241
+           05  CONTROLRPT-STATUS-CODE PIC X(2).                         00654251
+                                                                        00655001
+       01  PRINT-ELIGIBILITY-FIELDS.                                    00655101
+           05  PRINT-THIS-LINE-SWITCH  PIC X     VALUE "Y".             00655201
+               88  PRINT-THIS-LINE             VALUE "Y".               00655301
+                                                                        00655401
+       01  CSV-LINE.                                                    00656001
+           05  CSVL-RECORD-TYPE        PIC X(6).                        00656101
+           05  FILLER                  PIC X       VALUE ",".           00656201
+           05  CSVL-BRANCH-NUMBER      PIC 9(2).                        00656301
+           05  FILLER                  PIC X       VALUE ",".           00656401
+           05  CSVL-SALESREP-NUMBER    PIC 9(2).                        00656501
+           05  FILLER                  PIC X       VALUE ",".           00656601
+           05  CSVL-CUSTOMER-NUMBER    PIC 9(5).                        00656701
+           05  FILLER                  PIC X       VALUE ",".           00656801
+           05  CSVL-CUSTOMER-NAME      PIC X(20).                       00656901
+           05  FILLER                  PIC X       VALUE ",".           00657001
+           05  CSVL-SALES-THIS-YTD     PIC -9(7).99.                    00657101
+           05  FILLER                  PIC X       VALUE ",".           00657201
+           05  CSVL-SALES-LAST-YTD     PIC -9(7).99.                    00657301
+           05  FILLER                  PIC X       VALUE ",".           00657401
+           05  CSVL-CHANGE-AMOUNT      PIC -9(7).99.                    00657501
+           05  FILLER                  PIC X       VALUE ",".           00657601
+           05  CSVL-CHANGE-PERCENT     PIC -999.9.                      00657701
+           05  FILLER                  PIC X(28)   VALUE SPACE.         00657801
+                                                                        00657901
        01  CURRENT-DATE-AND-TIME.                                       00660001
            05  CD-YEAR         PIC 9999.                                00670001
            05  CD-MONTH        PIC 99.                                  00680001
@@ -99,21 +272,26 @@
        01  HEADING-LINE-3.                                              00990001
            05  FILLER      PIC X(13)   VALUE "BRANCH SALES ".           01000001
            05  FILLER      PIC X(4)    VALUE "CUST".                    01010001
-           05  FILLER      PIC X(28)   VALUE SPACE.                     01020001
+           05  FILLER      PIC X(20)   VALUE SPACE.                     01011001
+           05  FILLER      PIC X(20)   VALUE SPACE.                     01015001
+           05  FILLER      PIC X(8)    VALUE SPACE.                     01020001
            05  FILLER      PIC X(5)    VALUE "SALES".                   01030001
            05  FILLER      PIC X(9)    VALUE SPACE.                     01040001
            05  FILLER      PIC X(5)    VALUE "SALES".                   01050001
            05  FILLER      PIC X(9)    VALUE SPACE.                     01060001
+           05  FILLER      PIC X(5)    VALUE "SALES".                   01061001
+           05  FILLER      PIC X(9)    VALUE SPACE.                     01062001
            05  FILLER      PIC X(20)   VALUE "CHANGE     CHANGE   ".    01070001
-           05  FILLER      PIC X(39)   VALUE SPACE.                     01080001
+           05  FILLER      PIC X(5)    VALUE SPACE.                     01080001
                                                                         01090001
        01  HEADING-LINE-4.                                              01100001
            05  FILLER      PIC X(13)   VALUE " NUM    REP  ".           01110001
+           05  FILLER      PIC X(20)   VALUE "SALESREP NAME       ".    01115001
            05  FILLER      PIC X(20)   VALUE "NUM    CUSTOMER NAME".    01120001
            05  FILLER      PIC X(20)   VALUE "           THIS YTD ".    01130001
            05  FILLER      PIC X(20)   VALUE "     LAST YTD       ".    01140001
+           05  FILLER      PIC X(19)   VALUE "    PRIOR YTD      ".     01141001
            05  FILLER      PIC X(20)   VALUE "AMOUNT    PERCENT   ".    01150001
-           05  FILLER      PIC X(39)   VALUE SPACE.                     01160001
                                                                         01170001
        01  HEADING-LINE-6.                                              01180001
                                                                         01190001
@@ -139,6 +317,8 @@
            05  CL-BRANCH-NUMBER    PIC X(2).                            01390001
            05  FILLER              PIC X(4)     VALUE SPACE.            01400001
            05  CL-SALESREP-NUMBER  PIC X(2).                            01410001
+           05  FILLER              PIC X(2)     VALUE SPACE.            01411001
+           05  CL-SALESREP-NAME    PIC X(20).                           01412001
            05  FILLER              PIC X(3)     VALUE SPACE.            01420001
            05  CL-CUSTOMER-NUMBER  PIC 9(5).                            01430001
            05  FILLER              PIC X(3)     VALUE SPACE.            01440001
@@ -148,10 +328,12 @@
            05  FILLER              PIC X(4)     VALUE SPACE.            01480001
            05  CL-SALES-LAST-YTD   PIC ZZ,ZZ9.99-.                      01490001
            05  FILLER              PIC X(4)     VALUE SPACE.            01500001
+           05  CL-SALES-PRIOR-YTD  PIC ZZ,ZZ9.99-.                      01501001
+           05  FILLER              PIC X(4)     VALUE SPACE.            01502001
            05  CL-CHANGE-AMOUNT    PIC ZZ,ZZ9.99-.                      01510001
            05  FILLER              PIC X(3)     VALUE SPACE.            01520001
            05  CL-CHANGE-PERCENT   PIC ZZ9.9-.                          01530001
-           05  FILLER              PIC X(43)    VALUE SPACE.            01540001
+           05  FILLER              PIC X(7)     VALUE SPACE.            01540001
                                                                         01550001
        01  GRAND-TOTAL-HEADER.                                          01560001
            05  FILLER              PIC X(41)    VALUE SPACE.            01570001
@@ -174,16 +356,21 @@
            05  FILLER              PIC X(6)     VALUE ALL '-'.          01740001
                                                                         01750001
        01  SALESREP-TOTAL-LINE.                                         01760001
-           05  FILLER              PIC X(29)    VALUE SPACE.            01770001
+           05  FILLER              PIC X(12)    VALUE SPACE.            01761001
+           05  STL-SALESREP-NAME   PIC X(20).                           01762001
+           05  FILLER              PIC X(3)     VALUE SPACE.            01763001
            05  FILLER              PIC X(14)    VALUE "SALES TOTAL".    01780001
+           05  FILLER              PIC X(17)    VALUE SPACE.            01781001
            05  STL-SALES-THIS-YTD  PIC zzz,zz9.99-.                     01790001
            05  FILLER              PIC X(3)    VALUE SPACE.             01800001
            05  STL-SALES-LAST-YTD  PIC zzz,zz9.99-.                     01810001
            05  FILLER              PIC X(3)    VALUE SPACE.             01820001
+           05  STL-SALES-PRIOR-YTD PIC zzz,zz9.99-.                     01821001
+           05  FILLER              PIC X(3)    VALUE SPACE.             01822001
            05  STL-CHANGE-AMOUNT   PIC zzz,zz9.99-.                     01830001
            05  FILLER              PIC X(3)    VALUE SPACE.             01840001
            05  STL-CHANGE-PERCENT  PIC ZZ9.9-.                          01850001
-           05  FILLER              PIC X(47)   VALUE "*".               01860001
+           05  FILLER              PIC X(10)   VALUE "*".               01860001
                                                                         01870001
        01  BRANCH-FILLER-LINE.                                          01880001
            05  FILLER              PIC X(41)    VALUE SPACE.            01890001
@@ -202,10 +389,12 @@
            05  FILLER              PIC X(3)    VALUE SPACE.             02020001
            05  BTL-SALES-LAST-YTD  PIC zzz,zz9.99-.                     02030001
            05  FILLER              PIC X(3)    VALUE SPACE.             02040001
+           05  BTL-SALES-PRIOR-YTD PIC zzz,zz9.99-.                     02041001
+           05  FILLER              PIC X(3)    VALUE SPACE.             02042001
            05  BTL-CHANGE-AMOUNT   PIC zzz,zz9.99-.                     02050001
            05  FILLER              PIC X(3)    VALUE SPACE.             02060001
            05  BTL-CHANGE-PERCENT  PIC ZZ9.9-.                          02070001
-           05  FILLER              PIC X(47)   VALUE "*".               02080001
+           05  FILLER              PIC X(33)   VALUE "*".               02080001
                                                                         02090001
        01  GRAND-TOTAL-LINE.                                            02100001
            05  FILLER              PIC X(29)    VALUE SPACE.            02110001
@@ -214,25 +403,241 @@
            05  FILLER              PIC X(1)     VALUE SPACE.            02140001
            05  GTL-SALES-LAST-YTD  PIC Z,ZZZ,ZZ9.99-.                   02150001
            05  FILLER              PIC X(1)     VALUE SPACE.            02160001
+           05  GTL-SALES-PRIOR-YTD PIC Z,ZZZ,ZZ9.99-.                   02161001
+           05  FILLER              PIC X(1)     VALUE SPACE.            02162001
            05  GTL-CHANGE-AMOUNT   PIC Z,ZZZ,ZZ9.99-.                   02170001
            05  FILLER              PIC X(3)     VALUE SPACE.            02180001
            05  GTL-CHANGE-PERCENT  PIC ZZ9.9-.                          02190001
-           05  FILLER              PIC X(47)    VALUE " **".            02200001
+           05  FILLER              PIC X(33)    VALUE " **".            02200001
                                                                         02210001
        PROCEDURE DIVISION.                                              02220001
                                                                         02230001
        000-PREPARE-SALES-REPORT.                                        02240001
                                                                         02250001
-           OPEN INPUT  CUSTMAST                                         02260001
-                OUTPUT SALESRPT.                                        02270001
-           PERFORM 100-FORMAT-REPORT-HEADING.                           02280001
-           PERFORM 300-PREPARE-SALES-LINES                              02290001
-               UNTIL CUSTMAST-EOF-SWITCH = "Y".                         02300001
-           PERFORM 500-PRINT-GRAND-TOTALS.                              02310001
-           CLOSE CUSTMAST                                               02320001
-                 SALESRPT.                                              02330001
+           PERFORM 040-READ-RUN-PARAMETERS.                             02250101
+           PERFORM 045-LOAD-SALESREP-TABLE.                             02250201
+           IF RP-LOOKUP-MODE                                            02250301
+               PERFORM 600-RUN-CUSTOMER-LOOKUP                          02250401
+           ELSE                                                         02250501
+               PERFORM 050-CHECK-FOR-RESTART                            02251001
+               PERFORM 100-FORMAT-REPORT-HEADING                        02252001
+               OPEN INPUT CUSTMAST                                      02253001
+               PERFORM 066-CHECK-CUSTMAST-OPEN                          02253051
+               PERFORM 065-POSITION-CUSTOMER-MASTER                     02253101
+               IF RESTART-MODE                                          02254001
+                   PERFORM 060-RESTORE-CHECKPOINT-TOTALS                02255001
+                   PERFORM 070-REPOSITION-CUSTOMER-MASTER               02256001
+                   OPEN EXTEND SALESRPT                                 02257001
+                   OPEN EXTEND SALESCSV                                 02257101
+                   OPEN EXTEND GLEXTRACT                                02257201
+                   OPEN EXTEND CONTROLRPT                               02257301
+               ELSE                                                     02258001
+                   OPEN OUTPUT SALESRPT                                 02259001
+                   OPEN OUTPUT SALESCSV                                 02259011
+                   OPEN OUTPUT GLEXTRACT                                02259021
+                   OPEN OUTPUT CONTROLRPT                               02259031
+               END-IF                                                   02259101
+               PERFORM 067-CHECK-SALESRPT-OPEN                          02259102
+               PERFORM 068-CHECK-REPORT-FILES-OPEN                      02259103
+               PERFORM 300-PREPARE-SALES-LINES                          02290001
+                   UNTIL CUSTMAST-EOF-SWITCH = "Y"                      02300001
+               PERFORM 500-PRINT-GRAND-TOTALS                           02310001
+               CLOSE CUSTMAST                                           02320001
+                     SALESRPT                                           02330001
+                     SALESCSV                                           02330101
+                     GLEXTRACT                                          02330201
+                     CONTROLRPT                                         02330301
+               PERFORM 080-CLEAR-CHECKPOINT-FILE                        02331001
+           END-IF.                                                      02331101
            STOP RUN.                                                    02340001
                                                                         02350001
+       040-READ-RUN-PARAMETERS.                                         02350101
+                                                                        02350201
+           PERFORM 041-DEFAULT-RUN-PARAMETERS.                          02350301
+           OPEN INPUT RUNPARM.                                          02350401
+           IF RUNPARM-STATUS-CODE = "00"                                02350501
+               READ RUNPARM                                             02350601
+                   AT END                                               02350701
+                       CONTINUE                                         02350801
+                   NOT AT END                                           02350901
+                       IF RP-REPORT-MODE = SPACE OR LOW-VALUE           02351101
+                           MOVE "N" TO RP-REPORT-MODE                   02351201
+                       END-IF                                           02351301
+                       IF RP-BRANCH-FILTER = SPACE OR LOW-VALUE         02351310
+                           MOVE ZERO TO RP-BRANCH-FILTER                02351320
+                       END-IF                                           02351330
+                       IF RP-DOWN-THRESHOLD = SPACE OR LOW-VALUE        02351340
+                           MOVE -020.0 TO RP-DOWN-THRESHOLD             02351350
+                       END-IF                                           02351360
+                       IF RP-UP-THRESHOLD = SPACE OR LOW-VALUE          02351370
+                           MOVE 050.0 TO RP-UP-THRESHOLD                02351380
+                       END-IF                                           02351390
+                       IF RP-LOOKUP-BRANCH = SPACE OR LOW-VALUE         02351400
+                           MOVE ZERO TO RP-LOOKUP-BRANCH                02351410
+                       END-IF                                           02351420
+                       IF RP-LOOKUP-SALESREP = SPACE OR LOW-VALUE       02351430
+                           MOVE ZERO TO RP-LOOKUP-SALESREP              02351440
+                       END-IF                                           02351450
+                       IF RP-LOOKUP-CUSTOMER = SPACE OR LOW-VALUE       02351460
+                           MOVE ZERO TO RP-LOOKUP-CUSTOMER              02351470
+                       END-IF                                           02351480
+               END-READ                                                 02351401
+               CLOSE RUNPARM                                            02351501
+           END-IF.                                                      02351601
+                                                                        02351701
+       041-DEFAULT-RUN-PARAMETERS.                                      02351801
+                                                                        02351901
+           MOVE "N" TO RP-REPORT-MODE.                                  02352001
+           MOVE ZERO TO RP-BRANCH-FILTER.                               02352101
+           MOVE -020.0 TO RP-DOWN-THRESHOLD.                            02352201
+           MOVE 050.0 TO RP-UP-THRESHOLD.                               02352301
+           MOVE ZERO TO RP-LOOKUP-BRANCH.                               02352311
+           MOVE ZERO TO RP-LOOKUP-SALESREP.                             02352321
+           MOVE ZERO TO RP-LOOKUP-CUSTOMER.                             02352331
+                                                                        02352401
+       045-LOAD-SALESREP-TABLE.                                         02352501
+                                                                        02352601
+           MOVE ZERO TO SALESREP-TABLE-COUNT.                           02352701
+           OPEN INPUT SALESREPMAST.                                     02352801
+           IF SALESREPMAST-STATUS-CODE = "00"                           02352901
+               PERFORM UNTIL SALESREPMAST-EOF                           02353001
+                   OR SALESREP-TABLE-COUNT = 99                         02353101
+                   READ SALESREPMAST                                    02353201
+                       AT END                                           02353301
+                           MOVE "Y" TO SALESREPMAST-EOF-SWITCH          02353401
+                       NOT AT END                                       02353501
+                           PERFORM 046-CHECK-SALESREPMAST-SEQUENCE      02353551
+                           ADD 1 TO SALESREP-TABLE-COUNT                02353601
+                           MOVE SRM-SALESREP-NUMBER TO                  02353701
+                               STE-SALESREP-NUMBER(SALESREP-TABLE-COUNT)02353801
+                           MOVE SRM-SALESREP-NAME TO                    02353901
+                               STE-SALESREP-NAME(SALESREP-TABLE-COUNT)  02354001
+                   END-READ                                             02354101
+               END-PERFORM                                              02354201
+               CLOSE SALESREPMAST                                       02354301
+           END-IF.                                                      02354401
+                                                                        02354501
+       046-CHECK-SALESREPMAST-SEQUENCE.                                 02354601
+                                                                        02354701
+           IF SALESREP-TABLE-COUNT NOT = ZERO                           02354801
+               AND SRM-SALESREP-NUMBER NOT > PREV-SALESREPMAST-NUMBER   02354901
+               DISPLAY "RPT5000 - SALESREPMAST OUT OF SEQUENCE - PRIOR "02355001
+                   "REP " PREV-SALESREPMAST-NUMBER " CURRENT REP "      02355101
+                   SRM-SALESREP-NUMBER                                  02355201
+               CLOSE SALESREPMAST                                       02355251
+               MOVE 16 TO RETURN-CODE                                   02355301
+               STOP RUN                                                 02355401
+           END-IF.                                                      02355501
+           MOVE SRM-SALESREP-NUMBER TO PREV-SALESREPMAST-NUMBER.        02355601
+                                                                        02355701
+       050-CHECK-FOR-RESTART.                                           02351001
+                                                                        02352001
+           OPEN INPUT CKPTFILE.                                         02353001
+           IF CKPTFILE-STATUS-CODE = "00"                               02354001
+               READ CKPTFILE                                            02355001
+                   AT END                                               02356001
+                       MOVE "N" TO CHECKPOINT-EXISTS-SWITCH             02357001
+                   NOT AT END                                           02358001
+                       MOVE "Y" TO CHECKPOINT-EXISTS-SWITCH             02359001
+                       MOVE "Y" TO RESTART-MODE-SWITCH                  02359201
+               END-READ                                                 02359301
+               CLOSE CKPTFILE                                           02359401
+           ELSE                                                         02359501
+               MOVE "N" TO CHECKPOINT-EXISTS-SWITCH                     02359601
+           END-IF.                                                      02359701
+                                                                        02359801
+       065-POSITION-CUSTOMER-MASTER.                                    02359810
+                                                                        02359820
+           MOVE ZEROS TO CM-CUSTOMER-KEY.                               02359830
+           START CUSTMAST KEY IS NOT LESS THAN CM-CUSTOMER-KEY          02359840
+               INVALID KEY                                              02359850
+                   MOVE "Y" TO CUSTMAST-EOF-SWITCH                      02359860
+           END-START.                                                   02359870
+                                                                        02359880
+       066-CHECK-CUSTMAST-OPEN.                                         02359885
+                                                                        02359886
+           IF CUSTMAST-STATUS-CODE NOT = "00"                           02359887
+               DISPLAY "RPT5000 - CUSTMAST OPEN FAILED - STATUS "       02359888
+                   CUSTMAST-STATUS-CODE                                 02359889
+               MOVE 16 TO RETURN-CODE                                   02359890
+               STOP RUN                                                 02359891
+           END-IF.                                                      02359892
+                                                                        02359893
+       067-CHECK-SALESRPT-OPEN.                                         02359894
+                                                                        02359895
+           IF SALESRPT-STATUS-CODE NOT = "00"                           02359896
+               DISPLAY "RPT5000 - SALESRPT OPEN FAILED - STATUS "       02359897
+                   SALESRPT-STATUS-CODE                                 02359898
+               MOVE 16 TO RETURN-CODE                                   02359899
+               STOP RUN                                                 02359900
+           END-IF.                                                      02359960
+                                                                        02359961
+       068-CHECK-REPORT-FILES-OPEN.                                     02359962
+                                                                        02359963
+           IF SALESCSV-STATUS-CODE NOT = "00"                           02359964
+               DISPLAY "RPT5000 - SALESCSV OPEN FAILED - STATUS "       02359965
+                   SALESCSV-STATUS-CODE                                 02359966
+               MOVE 16 TO RETURN-CODE                                   02359967
+               STOP RUN                                                 02359968
+           END-IF.                                                      02359969
+           IF GLEXTRACT-STATUS-CODE NOT = "00"                          02359970
+               DISPLAY "RPT5000 - GLEXTRACT OPEN FAILED - STATUS "      02359971
+                   GLEXTRACT-STATUS-CODE                                02359972
+               MOVE 16 TO RETURN-CODE                                   02359973
+               STOP RUN                                                 02359974
+           END-IF.                                                      02359975
+           IF CONTROLRPT-STATUS-CODE NOT = "00"                         02359976
+               DISPLAY "RPT5000 - CONTROLRPT OPEN FAILED - STATUS "     02359977
+                   CONTROLRPT-STATUS-CODE                               02359978
+               MOVE 16 TO RETURN-CODE                                   02359979
+               STOP RUN                                                 02359980
+           END-IF.                                                      02359981
+                                                                        02359982
+       060-RESTORE-CHECKPOINT-TOTALS.                                   02359901
+                                                                        02359951
+           MOVE CKPT-SALESREP-TOTAL-THIS-YTD TO                         02359961
+               SALESREP-TOTAL-THIS-YTD.                                 02359971
+           MOVE CKPT-SALESREP-TOTAL-LAST-YTD TO                         02359981
+               SALESREP-TOTAL-LAST-YTD.                                 02359991
+           MOVE CKPT-SALESREP-TOTAL-PRIOR-YTD TO                        02359995
+               SALESREP-TOTAL-PRIOR-YTD.                                02359996
+           MOVE CKPT-BRANCH-TOTAL-THIS-YTD TO                           02360011
+               BRANCH-TOTAL-THIS-YTD.                                   02360021
+           MOVE CKPT-BRANCH-TOTAL-LAST-YTD TO                           02360031
+               BRANCH-TOTAL-LAST-YTD.                                   02360041
+           MOVE CKPT-BRANCH-TOTAL-PRIOR-YTD TO                          02360045
+               BRANCH-TOTAL-PRIOR-YTD.                                  02360046
+           MOVE CKPT-GRAND-TOTAL-THIS-YTD TO                            02360051
+               GRAND-TOTAL-THIS-YTD.                                    02360061
+           MOVE CKPT-GRAND-TOTAL-LAST-YTD TO                            02360071
+               GRAND-TOTAL-LAST-YTD.                                    02360081
+           MOVE CKPT-GRAND-TOTAL-PRIOR-YTD TO                           02360085
+               GRAND-TOTAL-PRIOR-YTD.                                   02360086
+           MOVE CKPT-OLD-BRANCH-NUMBER TO OLD-BRANCH-NUMBER.            02360091
+           MOVE CKPT-OLD-SALESREP-NUMBER TO OLD-SALESREP-NUMBER.        02360101
+           MOVE CKPT-PAGE-COUNT TO PAGE-COUNT.                          02360111
+           MOVE CKPT-LINE-COUNT TO LINE-COUNT.                          02360121
+           MOVE CKPT-CUSTMAST-RECORD-COUNT TO                           02360122
+               CTL-CUSTMAST-RECORD-COUNT.                               02360123
+           MOVE CKPT-SALESRPT-LINE-COUNT TO                             02360124
+               CTL-SALESRPT-LINE-COUNT.                                 02360125
+           MOVE CKPT-SALES-HASH-TOTAL TO CTL-SALES-HASH-TOTAL.          02360126
+           MOVE "N" TO FIRST-RECORD-SWITCH.                             02360131
+           MOVE "Y" TO ANY-RECORDS-PROCESSED-SWITCH.                    02360135
+                                                                        02360141
+       070-REPOSITION-CUSTOMER-MASTER.                                  02360151
+                                                                        02360161
+           PERFORM 310-READ-CUSTOMER-RECORD                             02360171
+               UNTIL CUSTMAST-EOF                                       02360181
+               OR (CM-BRANCH-NUMBER = CKPT-BRANCH-NUMBER                02360191
+                   AND CM-SALESREP-NUMBER = CKPT-SALESREP-NUMBER        02360201
+                   AND CM-CUSTOMER-NUMBER = CKPT-CUSTOMER-NUMBER).      02360211
+                                                                        02360221
+       080-CLEAR-CHECKPOINT-FILE.                                       02360231
+                                                                        02360241
+           OPEN OUTPUT CKPTFILE.                                        02360251
+           CLOSE CKPTFILE.                                              02360261
+                                                                        02360271
        100-FORMAT-REPORT-HEADING.                                       02360001
                                                                         02370001
            MOVE FUNCTION CURRENT-DATE TO CURRENT-DATE-AND-TIME.         02380001
@@ -247,9 +652,12 @@
            PERFORM 310-READ-CUSTOMER-RECORD                             02470004
            EVALUATE TRUE                                                02480004
                WHEN CUSTMAST-EOF                                        02490003
-                PERFORM 355-PRINT-SALES-REP-LINE                        02500004
-                PERFORM 360-PRINT-BRANCH-LINE                           02510004
+                IF ANY-RECORDS-PROCESSED                                02490005
+                    PERFORM 355-PRINT-SALES-REP-LINE                    02500004
+                    PERFORM 360-PRINT-BRANCH-LINE                       02510004
+                END-IF                                                  02510005
                WHEN FIRST-RECORD                                        02520003
+                MOVE "Y" TO ANY-RECORDS-PROCESSED-SWITCH                02520005
                 PERFORM 320-PRINT-CUSTOMER-LINE                         02530004
                 MOVE "N" TO FIRST-RECORD-SWITCH                         02540004
                 MOVE CM-SALESREP-NUMBER TO OLD-SALESREP-NUMBER          02550004
@@ -270,47 +678,193 @@
                                                                         02700001
        310-READ-CUSTOMER-RECORD.                                        02710001
                                                                         02720001
-           READ CUSTMAST                                                02730001
+           PERFORM 312-READ-ONE-CUSTOMER-RECORD.                        02720101
+           PERFORM UNTIL CUSTMAST-EOF                                   02720201
+               OR RP-BRANCH-FILTER = ZERO                               02720301
+               OR CM-BRANCH-NUMBER = RP-BRANCH-FILTER                   02720401
+               IF CM-BRANCH-NUMBER > RP-BRANCH-FILTER                   02720501
+                   MOVE "Y" TO CUSTMAST-EOF-SWITCH                      02720601
+               ELSE                                                     02720701
+                   PERFORM 312-READ-ONE-CUSTOMER-RECORD                 02720801
+               END-IF                                                   02720901
+           END-PERFORM.                                                 02721001
+                                                                        02721101
+       312-READ-ONE-CUSTOMER-RECORD.                                    02721201
+                                                                        02721301
+           READ CUSTMAST NEXT RECORD                                    02730001
                AT END                                                   02740001
-                   MOVE "Y" TO CUSTMAST-EOF-SWITCH.                     02750001
+                   MOVE "Y" TO CUSTMAST-EOF-SWITCH                      02750001
+           END-READ.                                                    02750101
+           IF NOT CUSTMAST-EOF                                          02750201
+               PERFORM 311-CHECK-CUSTMAST-SEQUENCE                      02750301
+           END-IF.                                                      02750401
                                                                         02760001
-       320-PRINT-CUSTOMER-LINE.                                         02770001
-                                                                        02780001
-           IF LINE-COUNT > LINES-ON-PAGE                                02790001
-               PERFORM 330-PRINT-HEADING-LINES.                         02800001
-           IF FIRST-RECORD-SWITCH = "Y"                                 02810001
-               MOVE CM-BRANCH-NUMBER TO CL-BRANCH-NUMBER                02820001
-           ELSE                                                         02830001
-               IF CM-BRANCH-NUMBER > OLD-BRANCH-NUMBER                  02840001
-                   MOVE CM-BRANCH-NUMBER TO CL-BRANCH-NUMBER            02850001
-               ELSE                                                     02860001
-                   MOVE SPACE TO CL-BRANCH-NUMBER.                      02870001
-           MOVE CM-CUSTOMER-NUMBER TO CL-CUSTOMER-NUMBER.               02880001
-           MOVE CM-SALESREP-NUMBER TO CL-SALESREP-NUMBER.               02890001
-           MOVE CM-CUSTOMER-NAME TO CL-CUSTOMER-NAME.                   02900001
-           MOVE CM-SALES-THIS-YTD TO CL-SALES-THIS-YTD.                 02910001
-           ADD CM-SALES-THIS-YTD TO SALESREP-TOTAL-THIS-YTD             02911005
-           END-ADD.                                                     02912005
-           ADD CM-SALES-LAST-YTD TO SALESREP-TOTAL-LAST-YTD             02913005
-           END-ADD.                                                     02914005
-           MOVE CM-SALES-LAST-YTD TO CL-SALES-LAST-YTD.                 02920001
-           COMPUTE CHANGE-AMOUNT =                                      02930001
-               CM-SALES-THIS-YTD - CM-SALES-LAST-YTD.                   02940001
-           MOVE CHANGE-AMOUNT TO CL-CHANGE-AMOUNT.                      02950001
-           IF CM-SALES-LAST-YTD = ZERO                                  02960001
-               MOVE 999.9 TO CL-CHANGE-PERCENT                          02970001
-           ELSE                                                         02980001
-               COMPUTE CL-CHANGE-PERCENT ROUNDED =                      02990001
-                   CHANGE-AMOUNT * 100 / CM-SALES-LAST-YTD              03000001
-                   ON SIZE ERROR                                        03010001
-                       MOVE 999.9 TO CL-CHANGE-PERCENT.                 03020001
-           MOVE CUSTOMER-LINE TO PRINT-AREA.                            03030001
-           PERFORM 350-WRITE-REPORT-LINE.                               03040001
-           MOVE 1 TO SPACE-CONTROL.                                     03050001
-           ADD CM-SALES-THIS-YTD TO BRANCH-TOTAL-THIS-YTD.              03060001
-           ADD CM-SALES-LAST-YTD TO BRANCH-TOTAL-LAST-YTD.              03070001
-                                                                        03080001
-                                                                        03090001
+       311-CHECK-CUSTMAST-SEQUENCE.                                     02761001
+                                                                        02762001
+           IF SEQUENCE-CHECK-FIRST                                      02763001
+               MOVE "N" TO SEQUENCE-CHECK-FIRST-SWITCH                  02764001
+           ELSE                                                         02765001
+               IF CM-BRANCH-NUMBER < PREV-BRANCH-NUMBER                 02766001
+                   OR (CM-BRANCH-NUMBER = PREV-BRANCH-NUMBER AND        02767001
+                       CM-SALESREP-NUMBER < PREV-SALESREP-NUMBER)       02768001
+                   OR (CM-BRANCH-NUMBER = PREV-BRANCH-NUMBER AND        02769001
+                       CM-SALESREP-NUMBER = PREV-SALESREP-NUMBER AND    02769101
+                       CM-CUSTOMER-NUMBER NOT > PREV-CUSTOMER-NUMBER)   02769201
+                   PERFORM 315-ABEND-OUT-OF-SEQUENCE                    02769301
+               END-IF                                                   02769401
+           END-IF.                                                      02769501
+           MOVE CM-BRANCH-NUMBER TO PREV-BRANCH-NUMBER.                 02769601
+           MOVE CM-SALESREP-NUMBER TO PREV-SALESREP-NUMBER.             02769701
+           MOVE CM-CUSTOMER-NUMBER TO PREV-CUSTOMER-NUMBER.             02769801
+                                                                        02769901
+       315-ABEND-OUT-OF-SEQUENCE.                                       02769902
+                                                                        02769903
+           DISPLAY "RPT5000 - CUSTMAST OUT OF SEQUENCE - PRIOR KEY "    02769904
+               PREV-BRANCH-NUMBER "/" PREV-SALESREP-NUMBER "/"          02769905
+               PREV-CUSTOMER-NUMBER " CURRENT KEY " CM-BRANCH-NUMBER    02769906
+               "/" CM-SALESREP-NUMBER "/" CM-CUSTOMER-NUMBER.           02769907
+           CLOSE CUSTMAST.                                              02769908
+           MOVE 16 TO RETURN-CODE.                                      02769909
+           STOP RUN.                                                    02769910
+                                                                        02769911
+       320-PRINT-CUSTOMER-LINE.                                          0030721
+                                                                         0030731
+           MOVE CM-CUSTOMER-NUMBER TO CL-CUSTOMER-NUMBER.                0030741
+           MOVE CM-SALESREP-NUMBER TO CL-SALESREP-NUMBER.                0030751
+           MOVE CM-SALESREP-NUMBER TO LOOKUP-SALESREP-NUMBER.            0030752
+           PERFORM 322-LOOKUP-SALESREP-NAME.                             0030753
+           MOVE LOOKUP-SALESREP-NAME TO CL-SALESREP-NAME.                0030754
+           MOVE CM-CUSTOMER-NAME TO CL-CUSTOMER-NAME.                    0030761
+           MOVE CM-SALES-THIS-YTD TO CL-SALES-THIS-YTD.                  0030771
+           ADD CM-SALES-THIS-YTD TO SALESREP-TOTAL-THIS-YTD              0030781
+           END-ADD.                                                      0030791
+           ADD CM-SALES-LAST-YTD TO SALESREP-TOTAL-LAST-YTD              0030801
+           END-ADD.                                                      0030811
+           ADD CM-SALES-PRIOR-YTD TO SALESREP-TOTAL-PRIOR-YTD           00030815
+           END-ADD.                                                     00030816
+           ADD 1 TO CTL-CUSTMAST-RECORD-COUNT.                           0030812
+           ADD CM-SALES-THIS-YTD TO CTL-SALES-HASH-TOTAL.                0030813
+           MOVE CM-SALES-LAST-YTD TO CL-SALES-LAST-YTD.                  0030821
+           MOVE CM-SALES-PRIOR-YTD TO CL-SALES-PRIOR-YTD.               00030822
+           COMPUTE CHANGE-AMOUNT =                                       0030831
+               CM-SALES-THIS-YTD - CM-SALES-LAST-YTD.                    0030841
+           MOVE CHANGE-AMOUNT TO CL-CHANGE-AMOUNT.                       0030851
+           IF CM-SALES-LAST-YTD = ZERO                                   0030861
+               MOVE 999.9 TO CHANGE-PERCENT                              0030871
+           ELSE                                                          0030881
+               COMPUTE CHANGE-PERCENT ROUNDED =                          0030891
+                   CHANGE-AMOUNT * 100 / CM-SALES-LAST-YTD               0030901
+                   ON SIZE ERROR                                         0030911
+                       MOVE 999.9 TO CHANGE-PERCENT                      0030921
+           END-IF.                                                       0030931
+           MOVE CHANGE-PERCENT TO CL-CHANGE-PERCENT.                     0030941
+           PERFORM 321-DETERMINE-PRINT-ELIGIBILITY.                      0030951
+           IF PRINT-THIS-LINE                                            0030961
+               IF LINE-COUNT > LINES-ON-PAGE                             0030971
+                   PERFORM 330-PRINT-HEADING-LINES                       0030981
+               END-IF                                                    0030991
+               IF FIRST-RECORD-SWITCH = "Y"                              0031001
+                   MOVE CM-BRANCH-NUMBER TO CL-BRANCH-NUMBER             0031011
+               ELSE                                                      0031021
+                   IF CM-BRANCH-NUMBER > OLD-BRANCH-NUMBER               0031031
+                       MOVE CM-BRANCH-NUMBER TO CL-BRANCH-NUMBER         0031041
+                   ELSE                                                  0031051
+                       MOVE SPACE TO CL-BRANCH-NUMBER                    0031061
+                   END-IF                                                0031071
+               END-IF                                                    0031081
+               MOVE CUSTOMER-LINE TO PRINT-AREA                          0031091
+               PERFORM 350-WRITE-REPORT-LINE                             0031101
+               PERFORM 327-WRITE-CSV-CUSTOMER-LINE                       0031111
+               MOVE 1 TO SPACE-CONTROL                                   0031121
+           END-IF.                                                       0031131
+           ADD CM-SALES-THIS-YTD TO BRANCH-TOTAL-THIS-YTD.               0031141
+           ADD CM-SALES-LAST-YTD TO BRANCH-TOTAL-LAST-YTD.               0031151
+           ADD CM-SALES-PRIOR-YTD TO BRANCH-TOTAL-PRIOR-YTD.             0031155
+           PERFORM 325-TAKE-CHECKPOINT-IF-DUE.                           0031161
+                                                                         0031171
+                                                                         0031181
+       321-DETERMINE-PRINT-ELIGIBILITY.                                  0031191
+                                                                         0031201
+           IF RP-EXCEPTION-MODE                                          0031211
+               IF CHANGE-PERCENT < RP-DOWN-THRESHOLD                     0031221
+                   OR CHANGE-PERCENT > RP-UP-THRESHOLD                   0031231
+                   MOVE "Y" TO PRINT-THIS-LINE-SWITCH                    0031241
+               ELSE                                                      0031251
+                   MOVE "N" TO PRINT-THIS-LINE-SWITCH                    0031261
+               END-IF                                                    0031271
+           ELSE                                                          0031281
+               MOVE "Y" TO PRINT-THIS-LINE-SWITCH                        0031291
+           END-IF.                                                       0031301
+                                                                         0031311
+
+       322-LOOKUP-SALESREP-NAME.                                         0031321
+
+           MOVE SPACE TO LOOKUP-SALESREP-NAME.                           0031331
+           IF SALESREP-TABLE-COUNT > ZERO                                0031341
+               SEARCH ALL SALESREP-TABLE-ENTRY                           0031351
+                   AT END                                                0031361
+                       CONTINUE                                          0031371
+                   WHEN STE-SALESREP-NUMBER(STE-INDEX) =                 0031381
+                           LOOKUP-SALESREP-NUMBER                        0031391
+                       MOVE STE-SALESREP-NAME(STE-INDEX)                 0031401
+                           TO LOOKUP-SALESREP-NAME                       0031411
+               END-SEARCH                                                0031421
+           END-IF.                                                       0031431
+                                                                         0031441
+       325-TAKE-CHECKPOINT-IF-DUE.                                      03091001
+                                                                        03092001
+           ADD 1 TO LINES-SINCE-CHECKPOINT.                             03093001
+           IF LINES-SINCE-CHECKPOINT >= CHECKPOINT-FREQUENCY            03094001
+               PERFORM 326-WRITE-CHECKPOINT-RECORD                      03095001
+               MOVE ZERO TO LINES-SINCE-CHECKPOINT                      03096001
+           END-IF.                                                      03097001
+                                                                        03098001
+       326-WRITE-CHECKPOINT-RECORD.                                     03098101
+                                                                        03098201
+           MOVE CM-BRANCH-NUMBER TO CKPT-BRANCH-NUMBER.                 03098301
+           MOVE CM-SALESREP-NUMBER TO CKPT-SALESREP-NUMBER.             03098401
+           MOVE CM-CUSTOMER-NUMBER TO CKPT-CUSTOMER-NUMBER.             03098501
+           MOVE OLD-BRANCH-NUMBER TO CKPT-OLD-BRANCH-NUMBER.            03098601
+           MOVE OLD-SALESREP-NUMBER TO CKPT-OLD-SALESREP-NUMBER.        03098701
+           MOVE PAGE-COUNT TO CKPT-PAGE-COUNT.                          03098801
+           MOVE LINE-COUNT TO CKPT-LINE-COUNT.                          03098901
+           MOVE SALESREP-TOTAL-THIS-YTD TO                              03099001
+               CKPT-SALESREP-TOTAL-THIS-YTD.                            03099011
+           MOVE SALESREP-TOTAL-LAST-YTD TO                              03099021
+               CKPT-SALESREP-TOTAL-LAST-YTD.                            03099031
+           MOVE SALESREP-TOTAL-PRIOR-YTD TO                             03099035
+               CKPT-SALESREP-TOTAL-PRIOR-YTD.                           03099036
+           MOVE BRANCH-TOTAL-THIS-YTD TO CKPT-BRANCH-TOTAL-THIS-YTD.    03099041
+           MOVE BRANCH-TOTAL-LAST-YTD TO CKPT-BRANCH-TOTAL-LAST-YTD.    03099051
+           MOVE BRANCH-TOTAL-PRIOR-YTD TO                               03099055
+               CKPT-BRANCH-TOTAL-PRIOR-YTD.                             03099056
+           MOVE GRAND-TOTAL-THIS-YTD TO CKPT-GRAND-TOTAL-THIS-YTD.      03099061
+           MOVE GRAND-TOTAL-LAST-YTD TO CKPT-GRAND-TOTAL-LAST-YTD.      03099071
+           MOVE GRAND-TOTAL-PRIOR-YTD TO                                03099078
+               CKPT-GRAND-TOTAL-PRIOR-YTD.                              03099079
+           MOVE CTL-CUSTMAST-RECORD-COUNT TO                            03099072
+               CKPT-CUSTMAST-RECORD-COUNT.                              03099073
+           MOVE CTL-SALESRPT-LINE-COUNT TO                              03099074
+               CKPT-SALESRPT-LINE-COUNT.                                03099075
+           MOVE CTL-SALES-HASH-TOTAL TO CKPT-SALES-HASH-TOTAL.          03099076
+           OPEN OUTPUT CKPTFILE.                                        03099081
+           WRITE CHECKPOINT-FILE-RECORD.                                03099091
+           CLOSE CKPTFILE.                                              03099101
+                                                                        03099111
+       327-WRITE-CSV-CUSTOMER-LINE.                                     03099121
+                                                                        03099131
+           MOVE "CUST  " TO CSVL-RECORD-TYPE.                           03099141
+           MOVE CM-BRANCH-NUMBER TO CSVL-BRANCH-NUMBER.                 03099151
+           MOVE CM-SALESREP-NUMBER TO CSVL-SALESREP-NUMBER.             03099161
+           MOVE CM-CUSTOMER-NUMBER TO CSVL-CUSTOMER-NUMBER.             03099171
+           MOVE CM-CUSTOMER-NAME TO CSVL-CUSTOMER-NAME.                 03099181
+           MOVE CM-SALES-THIS-YTD TO CSVL-SALES-THIS-YTD.               03099191
+           MOVE CM-SALES-LAST-YTD TO CSVL-SALES-LAST-YTD.               03099201
+           MOVE CHANGE-AMOUNT TO CSVL-CHANGE-AMOUNT.                    03099211
+           MOVE CHANGE-PERCENT TO CSVL-CHANGE-PERCENT.                  03099221
+           MOVE CSV-LINE TO CSV-PRINT-AREA.                             03099231
+           WRITE CSV-PRINT-AREA.                                        03099241
+                                                                        03099251
        330-PRINT-HEADING-LINES.                                         03100001
            ADD 1 TO PAGE-COUNT.                                         03110001
            MOVE PAGE-COUNT TO Hl1-PAGE-NUMBER.                          03120001
@@ -332,73 +886,259 @@
                                                                         03280001
            WRITE PRINT-AREA.                                            03290001
            MOVE 1 TO LINE-COUNT.                                        03300001
-                                                                        03310001
+           ADD 1 TO CTL-SALESRPT-LINE-COUNT.                            03310001
+                                                                        03310101
        350-WRITE-REPORT-LINE.                                           03320001
                                                                         03330001
            WRITE PRINT-AREA.                                            03340001
+           ADD 1 TO CTL-SALESRPT-LINE-COUNT.                            03341001
                                                                         03350004
                                                                         03360001
                                                                         03370001
        355-PRINT-SALES-REP-LINE.                                        03380001
+           MOVE OLD-SALESREP-NUMBER TO LOOKUP-SALESREP-NUMBER.          03381001
+           PERFORM 322-LOOKUP-SALESREP-NAME.                            03382001
+           MOVE LOOKUP-SALESREP-NAME TO STL-SALESREP-NAME.              03383001
            MOVE SALESREP-TOTAL-THIS-YTD TO STL-SALES-THIS-YTD.          03390001
            MOVE SALESREP-TOTAL-LAST-YTD TO STL-SALES-LAST-YTD.          03400001
+           MOVE SALESREP-TOTAL-PRIOR-YTD TO STL-SALES-PRIOR-YTD.        03400501
            COMPUTE CHANGE-AMOUNT =                                      03410001
                SALESREP-TOTAL-THIS-YTD - SALESREP-TOTAL-LAST-YTD.       03420001
            MOVE CHANGE-AMOUNT TO STL-CHANGE-AMOUNT.                     03430001
            IF SALESREP-TOTAL-LAST-YTD = ZERO                            03440001
-               MOVE 999.9 TO STL-CHANGE-PERCENT                         03450001
+               MOVE 999.9 TO CHANGE-PERCENT                             03450001
            ELSE                                                         03460001
-               COMPUTE STL-CHANGE-PERCENT ROUNDED =                     03470001
+               COMPUTE CHANGE-PERCENT ROUNDED =                         03470001
                    CHANGE-AMOUNT * 100 / SALESREP-TOTAL-LAST-YTD        03480001
                    ON SIZE ERROR                                        03490001
-                       MOVE 999.9 TO STL-CHANGE-PERCENT.                03500001
+                       MOVE 999.9 TO CHANGE-PERCENT.                    03500001
+           MOVE CHANGE-PERCENT TO STL-CHANGE-PERCENT.                   03501001
            MOVE SALESREP-FILLER-LINE TO PRINT-AREA.                     03510001
            PERFORM 350-WRITE-REPORT-LINE.                               03520001
            MOVE SALESREP-TOTAL-LINE TO PRINT-AREA.                      03530001
            PERFORM 350-WRITE-REPORT-LINE.                               03540001
+           PERFORM 356-WRITE-CSV-SALESREP-LINE.                         03541001
            MOVE ZERO TO SALESREP-TOTAL-LAST-YTD.                        03550005
            MOVE ZERO TO SALESREP-TOTAL-THIS-YTD.                        03560005
+           MOVE ZERO TO SALESREP-TOTAL-PRIOR-YTD.                       03560501
                                                                         03570001
+       356-WRITE-CSV-SALESREP-LINE.                                     03571001
+                                                                        03571101
+           MOVE "REP   " TO CSVL-RECORD-TYPE.                           03571201
+           MOVE OLD-BRANCH-NUMBER TO CSVL-BRANCH-NUMBER.                03571301
+           MOVE OLD-SALESREP-NUMBER TO CSVL-SALESREP-NUMBER.            03571401
+           MOVE ZERO TO CSVL-CUSTOMER-NUMBER.                           03571501
+           MOVE SPACE TO CSVL-CUSTOMER-NAME.                            03571601
+           MOVE SALESREP-TOTAL-THIS-YTD TO CSVL-SALES-THIS-YTD.         03571701
+           MOVE SALESREP-TOTAL-LAST-YTD TO CSVL-SALES-LAST-YTD.         03571801
+           MOVE CHANGE-AMOUNT TO CSVL-CHANGE-AMOUNT.                    03571901
+           MOVE CHANGE-PERCENT TO CSVL-CHANGE-PERCENT.                  03572001
+           MOVE CSV-LINE TO CSV-PRINT-AREA.                             03572101
+           WRITE CSV-PRINT-AREA.                                        03572201
+                                                                        03572301
        360-PRINT-BRANCH-LINE.                                           03580001
                                                                         03590001
            MOVE BRANCH-TOTAL-THIS-YTD TO BTL-SALES-THIS-YTD.            03600001
            MOVE BRANCH-TOTAL-LAST-YTD TO BTL-SALES-LAST-YTD.            03610001
+           MOVE BRANCH-TOTAL-PRIOR-YTD TO BTL-SALES-PRIOR-YTD.          03610501
            COMPUTE CHANGE-AMOUNT =                                      03620001
                BRANCH-TOTAL-THIS-YTD - BRANCH-TOTAL-LAST-YTD.           03630001
            MOVE CHANGE-AMOUNT TO BTL-CHANGE-AMOUNT.                     03640001
            IF BRANCH-TOTAL-LAST-YTD = ZERO                              03650001
-               MOVE 999.9 TO BTL-CHANGE-PERCENT                         03660001
+               MOVE 999.9 TO CHANGE-PERCENT                             03660001
            ELSE                                                         03670001
-               COMPUTE BTL-CHANGE-PERCENT ROUNDED =                     03680001
+               COMPUTE CHANGE-PERCENT ROUNDED =                         03680001
                    CHANGE-AMOUNT * 100 / BRANCH-TOTAL-LAST-YTD          03690001
                    ON SIZE ERROR                                        03700001
-                       MOVE 999.9 TO BTL-CHANGE-PERCENT.                03710001
+                       MOVE 999.9 TO CHANGE-PERCENT.                    03710001
+           MOVE CHANGE-PERCENT TO BTL-CHANGE-PERCENT.                   03711001
            MOVE BRANCH-FILLER-LINE TO PRINT-AREA.                       03720001
            PERFORM 350-WRITE-REPORT-LINE.                               03730001
            MOVE BRANCH-TOTAL-LINE TO PRINT-AREA.                        03740001
            PERFORM 350-WRITE-REPORT-LINE.                               03750001
+           PERFORM 361-WRITE-CSV-BRANCH-LINE.                           03751001
+           PERFORM 362-WRITE-GL-BRANCH-LINE.                            03751101
            MOVE SPACES TO PRINT-AREA.                                   03760001
            PERFORM 350-WRITE-REPORT-LINE.                               03770001
            ADD BRANCH-TOTAL-THIS-YTD TO GRAND-TOTAL-THIS-YTD.           03780001
            ADD BRANCH-TOTAL-LAST-YTD TO GRAND-TOTAL-LAST-YTD.           03790001
+           ADD BRANCH-TOTAL-PRIOR-YTD TO GRAND-TOTAL-PRIOR-YTD.         03790501
+           MOVE ZERO TO BRANCH-TOTAL-THIS-YTD.                          03790601
+           MOVE ZERO TO BRANCH-TOTAL-LAST-YTD.                          03790701
+           MOVE ZERO TO BRANCH-TOTAL-PRIOR-YTD.                         03790801
                                                                         03800001
-                                                                        03810001
+       361-WRITE-CSV-BRANCH-LINE.                                       03801001
+                                                                        03802001
+           MOVE "BRANCH" TO CSVL-RECORD-TYPE.                           03803001
+           MOVE OLD-BRANCH-NUMBER TO CSVL-BRANCH-NUMBER.                03804001
+           MOVE ZERO TO CSVL-SALESREP-NUMBER.                           03805001
+           MOVE ZERO TO CSVL-CUSTOMER-NUMBER.                           03806001
+           MOVE SPACE TO CSVL-CUSTOMER-NAME.                            03807001
+           MOVE BRANCH-TOTAL-THIS-YTD TO CSVL-SALES-THIS-YTD.           03808001
+           MOVE BRANCH-TOTAL-LAST-YTD TO CSVL-SALES-LAST-YTD.           03809001
+           MOVE CHANGE-AMOUNT TO CSVL-CHANGE-AMOUNT.                    03809101
+           MOVE CHANGE-PERCENT TO CSVL-CHANGE-PERCENT.                  03809201
+           MOVE CSV-LINE TO CSV-PRINT-AREA.                             03809301
+           WRITE CSV-PRINT-AREA.                                        03809401
+                                                                        03809501
+       362-WRITE-GL-BRANCH-LINE.                                        03809601
+
+           MOVE "BRANCH" TO GLX-RECORD-TYPE.                            03809701
+           MOVE OLD-BRANCH-NUMBER TO GLX-BRANCH-NUMBER.                 03809801
+           MOVE BRANCH-TOTAL-THIS-YTD TO GLX-SALES-THIS-YTD.            03809901
+           MOVE BRANCH-TOTAL-LAST-YTD TO GLX-SALES-LAST-YTD.            03810001
+           MOVE CHANGE-AMOUNT TO GLX-CHANGE-AMOUNT.                     03810101
+           WRITE GL-EXTRACT-RECORD.                                     03810201
+                                                                        03810301
        500-PRINT-GRAND-TOTALS.                                          03820001
                                                                         03830001
            MOVE GRAND-TOTAL-THIS-YTD TO GTL-SALES-THIS-YTD.             03840001
            MOVE GRAND-TOTAL-LAST-YTD TO GTL-SALES-LAST-YTD.             03850001
+           MOVE GRAND-TOTAL-PRIOR-YTD TO GTL-SALES-PRIOR-YTD.           03850501
            COMPUTE CHANGE-AMOUNT =                                      03860001
                GRAND-TOTAL-THIS-YTD - GRAND-TOTAL-LAST-YTD.             03870001
            MOVE CHANGE-AMOUNT TO GTL-CHANGE-AMOUNT.                     03880001
            IF GRAND-TOTAL-LAST-YTD = ZERO                               03890001
-               MOVE 999.9 TO GTL-CHANGE-PERCENT                         03900001
+               MOVE 999.9 TO CHANGE-PERCENT                             03900001
            ELSE                                                         03910001
-               COMPUTE GTL-CHANGE-PERCENT ROUNDED =                     03920001
+               COMPUTE CHANGE-PERCENT ROUNDED =                         03920001
                    CHANGE-AMOUNT * 100 / GRAND-TOTAL-LAST-YTD           03930001
                    ON SIZE ERROR                                        03940001
-                       MOVE 999.9 TO GTL-CHANGE-PERCENT.                03950001
+                       MOVE 999.9 TO CHANGE-PERCENT.                    03950001
+           MOVE CHANGE-PERCENT TO GTL-CHANGE-PERCENT.                   03951001
            MOVE GRAND-TOTAL-HEADER TO PRINT-AREA.                       03960001
            PERFORM 350-WRITE-REPORT-LINE.                               03970001
            MOVE GRAND-TOTAL-LINE TO PRINT-AREA.                         03980001
            PERFORM 350-WRITE-REPORT-LINE.                               03990001
+           PERFORM 501-WRITE-CSV-GRAND-TOTAL-LINE.                      03991001
+           PERFORM 502-WRITE-GL-GRAND-LINE.                             03991101
+           PERFORM 503-WRITE-RUN-CONTROL-REPORT.                        03991201
                                                                         04000001
+       501-WRITE-CSV-GRAND-TOTAL-LINE.                                  04001001
+                                                                        04002001
+           MOVE "GRAND " TO CSVL-RECORD-TYPE.                           04003001
+           MOVE ZERO TO CSVL-BRANCH-NUMBER.                             04004001
+           MOVE ZERO TO CSVL-SALESREP-NUMBER.                           04005001
+           MOVE ZERO TO CSVL-CUSTOMER-NUMBER.                           04006001
+           MOVE SPACE TO CSVL-CUSTOMER-NAME.                            04007001
+           MOVE GRAND-TOTAL-THIS-YTD TO CSVL-SALES-THIS-YTD.            04008001
+           MOVE GRAND-TOTAL-LAST-YTD TO CSVL-SALES-LAST-YTD.            04009001
+           MOVE CHANGE-AMOUNT TO CSVL-CHANGE-AMOUNT.                    04009101
+           MOVE CHANGE-PERCENT TO CSVL-CHANGE-PERCENT.                  04009201
+           MOVE CSV-LINE TO CSV-PRINT-AREA.                             04009301
+           WRITE CSV-PRINT-AREA.                                        04009401
+                                                                        04009501
+
+       502-WRITE-GL-GRAND-LINE.                                         04009601
+
+           MOVE "GRAND " TO GLX-RECORD-TYPE.                            04009701
+           MOVE ZERO TO GLX-BRANCH-NUMBER.                              04009801
+           MOVE GRAND-TOTAL-THIS-YTD TO GLX-SALES-THIS-YTD.             04009901
+           MOVE GRAND-TOTAL-LAST-YTD TO GLX-SALES-LAST-YTD.             04010001
+           MOVE CHANGE-AMOUNT TO GLX-CHANGE-AMOUNT.                     04010101
+           WRITE GL-EXTRACT-RECORD.                                     04010201
+                                                                        04010301
+       503-WRITE-RUN-CONTROL-REPORT.                                    04010401
+                                                                        04010501
+           MOVE CTL-CUSTMAST-RECORD-COUNT TO                            04010601
+               CTLR-CUSTMAST-RECORD-COUNT.                              04010701
+           MOVE CTL-SALESRPT-LINE-COUNT TO                              04010801
+               CTLR-SALESRPT-LINE-COUNT.                                04010901
+           MOVE CTL-SALES-HASH-TOTAL TO CTLR-SALES-HASH-TOTAL.          04011001
+           WRITE CONTROL-REPORT-RECORD.                                 04011101
+                                                                        04010301
+       600-RUN-CUSTOMER-LOOKUP.                                         04020001
+                                                                        04020101
+           PERFORM 100-FORMAT-REPORT-HEADING.                           04020201
+           OPEN INPUT CUSTMAST.                                         04020301
+           PERFORM 066-CHECK-CUSTMAST-OPEN.                             04020350
+           OPEN OUTPUT SALESRPT.                                        04020401
+           PERFORM 067-CHECK-SALESRPT-OPEN.                             04020451
+           PERFORM 330-PRINT-HEADING-LINES.                             04020501
+           IF RP-LOOKUP-CUSTOMER > ZERO                                 04020601
+               PERFORM 610-LOOKUP-SINGLE-CUSTOMER                       04020701
+           ELSE                                                         04020801
+               PERFORM 620-LOOKUP-SALESREP-CUSTOMERS                    04020901
+           END-IF.                                                      04021001
+           CLOSE CUSTMAST SALESRPT.                                     04021101
+                                                                        04021201
+       610-LOOKUP-SINGLE-CUSTOMER.                                      04021301
+                                                                        04021401
+           MOVE RP-LOOKUP-BRANCH TO CM-BRANCH-NUMBER.                   04021501
+           MOVE RP-LOOKUP-SALESREP TO CM-SALESREP-NUMBER.               04021601
+           MOVE RP-LOOKUP-CUSTOMER TO CM-CUSTOMER-NUMBER.               04021701
+           READ CUSTMAST                                                04021801
+               INVALID KEY                                              04021901
+                   DISPLAY "RPT5000 - CUSTOMER NOT FOUND FOR LOOKUP "   04022001
+                       "KEY " RP-LOOKUP-BRANCH "/"                      04022101
+                       RP-LOOKUP-SALESREP "/" RP-LOOKUP-CUSTOMER        04022201
+               NOT INVALID KEY                                          04022301
+                   PERFORM 630-PRINT-LOOKUP-LINE                        04022401
+           END-READ.                                                    04022501
+                                                                        04022601
+       620-LOOKUP-SALESREP-CUSTOMERS.                                   04022701
+                                                                        04022801
+           MOVE "N" TO LOOKUP-CUSTOMER-FOUND-SWITCH.                    04022751
+           MOVE RP-LOOKUP-BRANCH TO CM-BRANCH-NUMBER.                   04022901
+           MOVE RP-LOOKUP-SALESREP TO CM-SALESREP-NUMBER.               04023001
+           MOVE ZERO TO CM-CUSTOMER-NUMBER.                             04023101
+           START CUSTMAST KEY IS NOT LESS THAN CM-CUSTOMER-KEY          04023201
+               INVALID KEY                                              04023301
+                   DISPLAY "RPT5000 - NO CUSTOMERS FOUND FOR LOOKUP "   04023401
+                       "BRANCH/REP " RP-LOOKUP-BRANCH "/"               04023501
+                       RP-LOOKUP-SALESREP                               04023601
+                   MOVE "Y" TO CUSTMAST-EOF-SWITCH                      04023701
+               NOT INVALID KEY                                          04023801
+                   MOVE "N" TO CUSTMAST-EOF-SWITCH                      04023901
+           END-START.                                                   04024001
+           PERFORM UNTIL CUSTMAST-EOF                                   04024101
+               READ CUSTMAST NEXT RECORD                                04024201
+                   AT END                                               04024301
+                       MOVE "Y" TO CUSTMAST-EOF-SWITCH                  04024401
+               END-READ                                                 04024501
+               IF NOT CUSTMAST-EOF                                      04024601
+                   IF CM-BRANCH-NUMBER = RP-LOOKUP-BRANCH               04024701
+                       AND CM-SALESREP-NUMBER = RP-LOOKUP-SALESREP      04024801
+                       MOVE "Y" TO LOOKUP-CUSTOMER-FOUND-SWITCH         04024851
+                       PERFORM 630-PRINT-LOOKUP-LINE                    04024901
+                   ELSE                                                 04025001
+                       IF NOT LOOKUP-CUSTOMER-FOUND                     04025010
+                           DISPLAY "RPT5000 - NO CUSTOMERS FOUND FOR "  04025020
+                               "LOOKUP BRANCH/REP " RP-LOOKUP-BRANCH    04025030
+                               "/" RP-LOOKUP-SALESREP                   04025040
+                       END-IF                                           04025050
+                       MOVE "Y" TO CUSTMAST-EOF-SWITCH                  04025101
+                   END-IF                                               04025201
+               END-IF                                                   04025301
+           END-PERFORM.                                                 04025401
+                                                                        04025501
+       630-PRINT-LOOKUP-LINE.                                           04025601
+                                                                        04025701
+           MOVE CM-BRANCH-NUMBER TO CL-BRANCH-NUMBER.                   04025801
+           MOVE CM-SALESREP-NUMBER TO CL-SALESREP-NUMBER.               04025901
+           MOVE CM-SALESREP-NUMBER TO LOOKUP-SALESREP-NUMBER.           04026001
+           PERFORM 322-LOOKUP-SALESREP-NAME.                            04026101
+           MOVE LOOKUP-SALESREP-NAME TO CL-SALESREP-NAME.               04026201
+           MOVE CM-CUSTOMER-NUMBER TO CL-CUSTOMER-NUMBER.               04026301
+           MOVE CM-CUSTOMER-NAME TO CL-CUSTOMER-NAME.                   04026401
+           MOVE CM-SALES-THIS-YTD TO CL-SALES-THIS-YTD.                 04026501
+           MOVE CM-SALES-LAST-YTD TO CL-SALES-LAST-YTD.                 04026601
+           MOVE CM-SALES-PRIOR-YTD TO CL-SALES-PRIOR-YTD.               04026651
+           COMPUTE CHANGE-AMOUNT =                                      04026701
+               CM-SALES-THIS-YTD - CM-SALES-LAST-YTD.                   04026801
+           MOVE CHANGE-AMOUNT TO CL-CHANGE-AMOUNT.                      04026901
+           IF CM-SALES-LAST-YTD = ZERO                                  04027001
+               MOVE 999.9 TO CHANGE-PERCENT                             04027101
+           ELSE                                                         04027201
+               COMPUTE CHANGE-PERCENT ROUNDED =                         04027301
+                   CHANGE-AMOUNT * 100 / CM-SALES-LAST-YTD              04027401
+                   ON SIZE ERROR                                        04027501
+                       MOVE 999.9 TO CHANGE-PERCENT                     04027601
+           END-IF.                                                      04027701
+           MOVE CHANGE-PERCENT TO CL-CHANGE-PERCENT.                    04027801
+           IF LINE-COUNT > LINES-ON-PAGE                                04027910
+               PERFORM 330-PRINT-HEADING-LINES                          04027920
+           END-IF.                                                      04027930
+           MOVE CUSTOMER-LINE TO PRINT-AREA.                            04027901
+           PERFORM 350-WRITE-REPORT-LINE.                               04028001
+                                                                        04028101
